@@ -1,24 +1,183 @@
-            IDENTIFICATION DIVISION.
-            PROGRAM-ID.  Conditions.
-            AUTHOR.  Michael Coughlan.
-            DATA DIVISION.
-         WORKING-STORAGE SECTION.
-       01  Char               PIC X.
-             88 Vowel           VALUE "a", "e", "i", "o", "u".
-             88 Consonant       VALUE "b", "c", "d", "f", "g", "h"
-          "n", "p" THRU "t", "v" THRU "z".
-        88 Digit           VALUE "0" THRU "9".
-        88 ValidCharacter  VALUE "a" THRU "z", "0" THRU "9".
-          PROCEDURE DIVISION.
-       Begin.
-        DISPLAY "Enter lower case character or digit. No data ends.".
-           ACCEPT Char.
-       PERFORM UNTIL NOT ValidCharacter
-        EVALUATE TRUE
-           WHEN Vowel DISPLAY "The letter " Char " is a vowel."
-           WHEN Consonant DISPLAY "The letter " Char " is a consonant."
-           WHEN Digit DISPLAY Char " is a digit."
-           WHEN OTHER DISPLAY "problems found"
-        END-EVALUATE
-        END-PERFORM
-        STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.  Conditions.
+000300 AUTHOR.  Michael Coughlan.
+000400 INSTALLATION.  DATA ENTRY CONTROL.
+000500 DATE-WRITTEN.  01-JAN-1990.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------
+001000* 09-AUG-2026  MC   ADDED END-OF-RUN CONTROL TOTALS FOR
+001100*                   VOWELS, CONSONANTS, DIGITS AND REJECTS,
+001200*                   PRINTED WHEN THE ACCEPT LOOP ENDS, SO A
+001300*                   BAD INPUT FEED CAN BE SPOTTED FROM THE
+001400*                   COUNTS ALONE.
+001500* 09-AUG-2026  MC   EVERY CLASSIFICATION IS NOW APPENDED TO
+001600*                   AUDITLOG WITH A TIMESTAMP AND OPERATOR
+001700*                   ID SO A DOWNSTREAM RECONCILIATION FAILURE
+001800*                   CAN BE TRACED BACK TO THE EXACT KEYSTROKE.
+001900* 09-AUG-2026  MC   Char AND ITS 88-LEVELS NOW COME FROM THE
+002000*                   SHARED CHARTYPE COPYBOOK INSTEAD OF BEING
+002100*                   DEFINED HERE, SO ALL SHOP PROGRAMS AGREE
+002200*                   ON WHAT COUNTS AS A VOWEL/CONSONANT/DIGIT.
+002300* 09-AUG-2026  MC   Begin NO LONGER STOPS LOOPING THE MOMENT
+002400*                   ValidCharacter GOES FALSE -- THAT LET AN
+002500*                   INVALID KEYSTROKE END THE RUN BEFORE ITS OWN
+002600*                   EVALUATE EVER SAW IT, SO CD-REJECT-COUNT AND
+002700*                   THE "REJECTED" AUDIT ROW COULD NEVER FIRE.
+002800*                   THE LOOP NOW CLASSIFIES WHATEVER WAS KEYED
+002900*                   FIRST AND ONLY ENDS ON NO DATA (Char = SPACE),
+003000*                   SO A BAD CHARACTER IS COUNTED AND AUDITED
+003100*                   BEFORE THE OPERATOR IS PROMPTED AGAIN.
+003200*                   EQUIVALENT ON THE IBM-370/TSO SESSION THIS
+003300*                   PROGRAM RUNS UNDER, SO CD-OPERATOR-ID WAS
+003400*                   FALLING THROUGH TO "UNKNOWN" ON EVERY REAL
+003500*                   RUN AND THE AUDIT TRAIL NEVER NAMED AN
+003600*                   ACTUAL OPERATOR.  Begin NOW PROMPTS FOR
+003700*                   THE OPERATOR ID AT SESSION START THE SAME
+003800*                   WAY IT PROMPTS FOR EACH CHARACTER; THE
+003900*                   ENVIRONMENT VARIABLE AND "UNKNOWN" REMAIN
+004000*                   AS FALLBACKS ONLY IF THE OPERATOR KEYS
+004100*                   NOTHING.
+004200*----------------------------------------------------------
+004300 ENVIRONMENT DIVISION.
+004400 INPUT-OUTPUT SECTION.
+004500 FILE-CONTROL.
+004600     SELECT AUDITLOG ASSIGN TO AUDITLOG
+004700         ORGANIZATION IS SEQUENTIAL.
+004800
+004900 DATA DIVISION.
+005000 FILE SECTION.
+005100 FD  AUDITLOG
+005200     RECORDING MODE IS F.
+005300 01  AUDIT-RECORD.
+005400     05  AUD-DATE                PIC 9(08).
+005500     05  AUD-TIME                PIC 9(08).
+005600     05  FILLER                  PIC X(01)   VALUE SPACE.
+005700     05  AUD-OPERATOR-ID         PIC X(08).
+005800     05  FILLER                  PIC X(01)   VALUE SPACE.
+005900     05  AUD-CHAR-VALUE          PIC X(01).
+006000     05  FILLER                  PIC X(01)   VALUE SPACE.
+006100     05  AUD-CLASSIFICATION      PIC X(11).
+006200     05  FILLER                  PIC X(41)   VALUE SPACES.
+006300
+006400 WORKING-STORAGE SECTION.
+006500     COPY CHARTYPE.
+006600
+006700 01  CD-CONTROL-TOTALS.
+006800     05  CD-VOWEL-COUNT          PIC 9(05)   COMP-3 VALUE ZERO.
+006900     05  CD-CONSONANT-COUNT      PIC 9(05)   COMP-3 VALUE ZERO.
+007000     05  CD-DIGIT-COUNT          PIC 9(05)   COMP-3 VALUE ZERO.
+007100     05  CD-REJECT-COUNT         PIC 9(05)   COMP-3 VALUE ZERO.
+007200     05  CD-TOTAL-COUNT          PIC 9(05)   COMP-3 VALUE ZERO.
+007300
+007400 01  CD-PERCENT-WORK             PIC 9(03)V9(02).
+007500
+007600 01  CD-SUMMARY-LINE.
+007700     05  CD-SL-LABEL             PIC X(15).
+007800     05  CD-SL-COUNT             PIC ZZZZ9.
+007900     05  FILLER                  PIC X(04)   VALUE " (  ".
+008000     05  CD-SL-PERCENT           PIC ZZ9.99.
+008100     05  FILLER                  PIC X(03)   VALUE "%) ".
+008200
+008300 01  CD-OPERATOR-ID              PIC X(08)   VALUE SPACES.
+008400
+008500 PROCEDURE DIVISION.
+008600*----------------------------------------------------------
+008700 Begin.
+008800*----------------------------------------------------------
+008900     OPEN OUTPUT AUDITLOG
+009000     DISPLAY "Enter your operator id: "
+009100     ACCEPT CD-OPERATOR-ID
+009200     IF CD-OPERATOR-ID = SPACES
+009300         ACCEPT CD-OPERATOR-ID FROM ENVIRONMENT "USER"
+009400     END-IF
+009500     IF CD-OPERATOR-ID = SPACES
+009600         MOVE "UNKNOWN" TO CD-OPERATOR-ID
+009700     END-IF
+009800     DISPLAY "Enter lower case character or digit. No data ends.".
+009900     ACCEPT Char.
+010000     PERFORM UNTIL Char = SPACE
+010100         EVALUATE TRUE
+010200             WHEN Vowel
+010300                 DISPLAY "The letter " Char " is a vowel."
+010400                 ADD 1 TO CD-VOWEL-COUNT
+010500                 PERFORM 8100-WRITE-AUDIT-RECORD THRU 8100-EXIT
+010600             WHEN Consonant
+010700                 DISPLAY "The letter " Char " is a consonant."
+010800                 ADD 1 TO CD-CONSONANT-COUNT
+010900                 PERFORM 8100-WRITE-AUDIT-RECORD THRU 8100-EXIT
+011000             WHEN Digit
+011100                 DISPLAY Char " is a digit."
+011200                 ADD 1 TO CD-DIGIT-COUNT
+011300                 PERFORM 8100-WRITE-AUDIT-RECORD THRU 8100-EXIT
+011400             WHEN OTHER
+011500                 DISPLAY "problems found"
+011600                 ADD 1 TO CD-REJECT-COUNT
+011700                 PERFORM 8100-WRITE-AUDIT-RECORD THRU 8100-EXIT
+011800         END-EVALUATE
+011900         ADD 1 TO CD-TOTAL-COUNT
+012000         ACCEPT Char
+012100     END-PERFORM
+012200     PERFORM 8000-PRINT-TOTALS THRU 8000-EXIT
+012300     CLOSE AUDITLOG
+012400     STOP RUN.
+012500
+012600*----------------------------------------------------------
+012700 8000-PRINT-TOTALS.
+012800*----------------------------------------------------------
+012900     DISPLAY " ".
+013000     DISPLAY "----- CONTROL TOTALS -----".
+013100     IF CD-TOTAL-COUNT = ZERO
+013200         DISPLAY "No characters were entered."
+013300     ELSE
+013400         MOVE "Vowels"      TO CD-SL-LABEL
+013500         MOVE CD-VOWEL-COUNT TO CD-SL-COUNT
+013600         COMPUTE CD-PERCENT-WORK ROUNDED =
+013700             CD-VOWEL-COUNT / CD-TOTAL-COUNT * 100
+013800         MOVE CD-PERCENT-WORK TO CD-SL-PERCENT
+013900         DISPLAY CD-SUMMARY-LINE
+014000
+014100         MOVE "Consonants"  TO CD-SL-LABEL
+014200         MOVE CD-CONSONANT-COUNT TO CD-SL-COUNT
+014300         COMPUTE CD-PERCENT-WORK ROUNDED =
+014400             CD-CONSONANT-COUNT / CD-TOTAL-COUNT * 100
+014500         MOVE CD-PERCENT-WORK TO CD-SL-PERCENT
+014600         DISPLAY CD-SUMMARY-LINE
+014700
+014800         MOVE "Digits"      TO CD-SL-LABEL
+014900         MOVE CD-DIGIT-COUNT TO CD-SL-COUNT
+015000         COMPUTE CD-PERCENT-WORK ROUNDED =
+015100             CD-DIGIT-COUNT / CD-TOTAL-COUNT * 100
+015200         MOVE CD-PERCENT-WORK TO CD-SL-PERCENT
+015300         DISPLAY CD-SUMMARY-LINE
+015400
+015500         MOVE "Rejects"     TO CD-SL-LABEL
+015600         MOVE CD-REJECT-COUNT TO CD-SL-COUNT
+015700         COMPUTE CD-PERCENT-WORK ROUNDED =
+015800             CD-REJECT-COUNT / CD-TOTAL-COUNT * 100
+015900         MOVE CD-PERCENT-WORK TO CD-SL-PERCENT
+016000         DISPLAY CD-SUMMARY-LINE
+016100
+016200         DISPLAY "Total characters read: " CD-TOTAL-COUNT
+016300     END-IF.
+016400 8000-EXIT.
+016500     EXIT.
+016600
+016700*----------------------------------------------------------
+016800 8100-WRITE-AUDIT-RECORD.
+016900*----------------------------------------------------------
+017000     ACCEPT AUD-DATE FROM DATE YYYYMMDD
+017100     ACCEPT AUD-TIME FROM TIME
+017200     MOVE CD-OPERATOR-ID TO AUD-OPERATOR-ID
+017300     MOVE Char           TO AUD-CHAR-VALUE
+017400     EVALUATE TRUE
+017500         WHEN Vowel     MOVE "VOWEL"      TO AUD-CLASSIFICATION
+017600         WHEN Consonant MOVE "CONSONANT"  TO AUD-CLASSIFICATION
+017700         WHEN Digit     MOVE "DIGIT"      TO AUD-CLASSIFICATION
+017800         WHEN OTHER     MOVE "REJECTED"   TO AUD-CLASSIFICATION
+017900     END-EVALUATE
+018000     WRITE AUDIT-RECORD.
+018100 8100-EXIT.
+018200     EXIT.
+018300
