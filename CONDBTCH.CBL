@@ -0,0 +1,574 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.  CONDBTCH.
+000300 AUTHOR.  M. COUGHLAN.
+000400 INSTALLATION.  DATA ENTRY CONTROL.
+000500 DATE-WRITTEN.  09-AUG-2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------
+001000* 09-AUG-2026  MC   BATCH DESCENDANT OF CONDITIONS.  READS
+001100*                   CHARFILE ONE RECORD PER CHARACTER AND
+001200*                   WRITES A CLASSIFICATION LINE TO REPTFILE
+001300*                   FOR EACH RECORD, SO THE OVERNIGHT DATA
+001400*                   ENTRY EXTRACT CAN BE VALIDATED WITHOUT
+001500*                   AN OPERATOR AT A TERMINAL.
+001600* 09-AUG-2026  MC   ADDED END-OF-RUN CONTROL TOTALS FOOTER
+001700*                   TO REPTFILE, SAME BREAKDOWN AS CONDITIONS.
+001800* 09-AUG-2026  MC   EVERY CLASSIFICATION IS NOW APPENDED TO
+001900*                   AUDITLOG WITH A TIMESTAMP AND OPERATOR
+002000*                   ID FOR DOWNSTREAM RECONCILIATION TRACING.
+002100* 09-AUG-2026  MC   Char AND ITS 88-LEVELS NOW COME FROM THE
+002200*                   SHARED CHARTYPE COPYBOOK INSTEAD OF BEING
+002300*                   DEFINED HERE.
+002400* 09-AUG-2026  MC   READS AN OPTIONAL SYSIN CONTROL CARD FOR
+002500*                   THE OPERATOR/RUN ID AND SETS A RETURN
+002600*                   CODE SO THE JCL STEP CAN CHECK IT.
+002700* 09-AUG-2026  MC   ADDED CHECKPOINT/RESTART SUPPORT.  A
+002800*                   CHECKPOINT IS WRITTEN TO CKPTFILE EVERY
+002900*                   CB-CHECKPOINT-INTERVAL RECORDS; A "R" IN
+003000*                   THE SYSIN RESTART FLAG SKIPS CHARFILE BACK
+003100*                   TO THE LAST CHECKPOINT AND RESTORES ITS
+003200*                   RUNNING TOTALS INSTEAD OF STARTING OVER.
+003300* 09-AUG-2026  MC   1000-INITIALIZE NOW CHECKS CB-CKPT-FOUND
+003400*                   AFTER A RESTART'S LOAD-CHECKPOINT CALL --
+003500*                   A RESTART REQUESTED AGAINST AN EMPTY
+003600*                   CKPTFILE (E.G. AN ABEND BEFORE THE FIRST
+003700*                   CHECKPOINT INTERVAL) NOW ABENDS THE STEP
+003800*                   WITH RC=16 INSTEAD OF SILENTLY OPENING
+003900*                   REPTFILE/AUDITLOG EXTEND AND SKIPPING
+004000*                   ZERO RECORDS.
+004100* 09-AUG-2026  MC   1200-LOAD-CHECKPOINT NOW READS CKPTFILE
+004200*                   TO END OF FILE AND KEEPS THE LAST RECORD
+004300*                   SEEN INSTEAD OF THE FIRST -- CKPTFILE IS A
+004400*                   GROWING LOG OF EVERY INTERVAL'S SNAPSHOT,
+004500*                   NOT A SINGLE OVERWRITTEN RECORD, SO A
+004600*                   SINGLE READ WAS PICKING UP THE OLDEST
+004700*                   CHECKPOINT RATHER THAN THE MOST RECENT ONE.
+004800* 09-AUG-2026  MC   CB-RULE-END-OF-FILE WAS CODED AS AN 88
+004900*                   UNDER CB-CKPT-EOF-SWITCH INSTEAD OF
+005000*                   CB-RULE-EOF-SWITCH, SO 1400-LOAD-CHAR-RULES
+005100*                   NEVER SAW ITS OWN END-OF-FILE FLAG GO TRUE
+005200*                   AND RAN PAST THE END OF CHARRULE ON ANY
+005300*                   NORMAL-SIZED FEED (OR NO FEED AT ALL).
+005400*                   MOVED THE 88 UNDER THE SWITCH 1400 ACTUALLY
+005500*                   SETS.
+005600* 09-AUG-2026  MC   2000-PROCESS-RECORD WAS WRITING THE
+005700*                   CHECKPOINT BEFORE WRITING THE SAME RECORD'S
+005800*                   REPTFILE LINE, SO AN ABEND BETWEEN THE TWO
+005900*                   LEFT A CHECKPOINT CLAIMING A RECORD WAS
+006000*                   DONE WHEN ITS REPORT LINE NEVER MADE IT TO
+006100*                   DISK -- A RESTART WOULD SKIP PAST IT AND
+006200*                   THE LINE WOULD BE LOST FOR GOOD.  REPTFILE
+006300*                   IS NOW WRITTEN FIRST, SO "CHECKPOINTED"
+006400*                   ALWAYS MEANS "FULLY WRITTEN."
+006500* 09-AUG-2026  MC   1400-LOAD-CHAR-RULES NOW DISPLAYS A WARNING
+006600*                   WHEN CHARRULE HAS MORE THAN 128 RULES, SINCE
+006700*                   THE LOAD LOOP WAS SILENTLY DROPPING ANYTHING
+006800*                   PAST THE TABLE'S CAP WITH NO MESSAGE TO
+006900*                   OPERATIONS.
+007000*----------------------------------------------------------
+007100 ENVIRONMENT DIVISION.
+007200 CONFIGURATION SECTION.
+007300 SOURCE-COMPUTER.  IBM-370.
+007400 OBJECT-COMPUTER.  IBM-370.
+007500 INPUT-OUTPUT SECTION.
+007600 FILE-CONTROL.
+007700     SELECT CHARFILE ASSIGN TO CHARFILE
+007800         ORGANIZATION IS SEQUENTIAL.
+007900
+008000     SELECT REPTFILE ASSIGN TO REPTFILE
+008100         ORGANIZATION IS SEQUENTIAL.
+008200
+008300     SELECT AUDITLOG ASSIGN TO AUDITLOG
+008400         ORGANIZATION IS SEQUENTIAL.
+008500
+008600     SELECT SYSIN-FILE ASSIGN TO SYSIN
+008700         ORGANIZATION IS LINE SEQUENTIAL.
+008800
+008900     SELECT CKPTFILE ASSIGN TO CKPTFILE
+009000         ORGANIZATION IS SEQUENTIAL.
+009100
+009200     SELECT OPTIONAL CHARRULE ASSIGN TO CHARRULE
+009300         ORGANIZATION IS SEQUENTIAL.
+009400
+009500 DATA DIVISION.
+009600 FILE SECTION.
+009700 FD  CHARFILE
+009800     RECORDING MODE IS F.
+009900 01  CHARFILE-RECORD.
+010000     05  CF-CHAR                 PIC X(01).
+010100     05  FILLER                  PIC X(79).
+010200
+010300 FD  REPTFILE
+010400     RECORDING MODE IS F.
+010500 01  REPTFILE-RECORD             PIC X(80).
+010600
+010700 FD  AUDITLOG
+010800     RECORDING MODE IS F.
+010900 01  AUDIT-RECORD.
+011000     05  AUD-DATE                PIC 9(08).
+011100     05  AUD-TIME                PIC 9(08).
+011200     05  FILLER                  PIC X(01)   VALUE SPACE.
+011300     05  AUD-OPERATOR-ID         PIC X(08).
+011400     05  FILLER                  PIC X(01)   VALUE SPACE.
+011500     05  AUD-CHAR-VALUE          PIC X(01).
+011600     05  FILLER                  PIC X(01)   VALUE SPACE.
+011700     05  AUD-CLASSIFICATION      PIC X(11).
+011800     05  FILLER                  PIC X(41)   VALUE SPACES.
+011900
+012000 FD  SYSIN-FILE.
+012100 01  CTL-CARD.
+012200*----------------------------------------------------------
+012300* SYSIN CONTROL CARD LAYOUT.
+012400*   COLUMNS  1- 8   RUN-TIME OPERATOR / SCHEDULER ID
+012500*   COLUMN     10   RESTART FLAG ("R" = RESTART FROM LAST
+012600*                   CHECKPOINT, BLANK = NORMAL RUN)
+012700*----------------------------------------------------------
+012800     05  CTL-OPERATOR-ID         PIC X(08).
+012900     05  FILLER                  PIC X(01).
+013000     05  CTL-RESTART-FLAG        PIC X(01).
+013100        88  CTL-RESTART-RUN             VALUE "R", "r".
+013200     05  FILLER                  PIC X(70).
+013300
+013400 FD  CKPTFILE
+013500    RECORDING MODE IS F.
+013600 01  CKPT-RECORD.
+013700     05  CKPT-RECORD-COUNT       PIC 9(07).
+013800     05  CKPT-VOWEL-COUNT        PIC 9(07).
+013900     05  CKPT-CONSONANT-COUNT    PIC 9(07).
+014000     05  CKPT-DIGIT-COUNT        PIC 9(07).
+014100     05  CKPT-SPECIAL-COUNT      PIC 9(07).
+014200     05  CKPT-REJECT-COUNT       PIC 9(07).
+014300     05  FILLER                  PIC X(38).
+014400
+014500*----------------------------------------------------------
+014600* CHARRULE - OPTIONAL EXTERNAL VALID-CHARACTER/CLASSIFICATION
+014700*   REFERENCE FEED.  ONE RECORD PER RULE.  WHEN THE DD/FILE IS
+014800*   NOT SUPPLIED FOR A RUN, CB-EFFECTIVE-CLASS IS DERIVED FROM
+014900*   THE HARDCODED CHARTYPE 88-LEVELS INSTEAD (SEE 1400/2000).
+015000*----------------------------------------------------------
+015100 FD  CHARRULE
+015200     RECORDING MODE IS F.
+015300 01  CHARRULE-RECORD.
+015400     05  CRR-CHAR                PIC X(01).
+015500     05  CRR-CLASS               PIC X(01).
+015600     05  FILLER                  PIC X(78).
+015700
+015800 WORKING-STORAGE SECTION.
+015900*----------------------------------------------------------
+016000* SHARED CLASSIFICATION FIELD AND 88-LEVELS, SO THE BATCH
+016100* RUN CLASSIFIES CHARACTERS EXACTLY THE SAME WAY THE
+016200* INTERACTIVE VERSION DOES.
+016300*----------------------------------------------------------
+016400     COPY CHARTYPE.
+016500
+016600*----------------------------------------------------------
+016700* OPTIONAL RUN-TIME OVERRIDE OF THE CHARTYPE RULES, LOADED
+016800* FROM CHARRULE WHEN THE FEED CALLS FOR IT.  SEE 1400-LOAD-
+016900* CHAR-RULES AND 2010-DETERMINE-CLASSIFICATION.
+017000*----------------------------------------------------------
+017100     COPY CHARRULE.
+017200
+017300 01  CB-EFFECTIVE-CLASS          PIC X(01).
+017400     88  CB-CLASS-VOWEL                   VALUE "V".
+017500     88  CB-CLASS-CONSONANT               VALUE "C".
+017600     88  CB-CLASS-DIGIT                   VALUE "D".
+017700     88  CB-CLASS-SPECIAL                 VALUE "S".
+017800     88  CB-CLASS-INVALID                 VALUE "I".
+017900
+018000 01  CB-SWITCHES.
+018100     05  CB-EOF-SWITCH           PIC X(01)   VALUE "N".
+018200         88  CB-END-OF-FILE                  VALUE "Y".
+018300     05  CB-SYSIN-SWITCH         PIC X(01)   VALUE "N".
+018400         88  CB-SYSIN-PRESENT                VALUE "Y".
+018500     05  CB-CKPT-SWITCH          PIC X(01)   VALUE "N".
+018600         88  CB-CKPT-FOUND                   VALUE "Y".
+018700     05  CB-RULE-EOF-SWITCH      PIC X(01)   VALUE "N".
+018800         88  CB-RULE-END-OF-FILE             VALUE "Y".
+018900     05  CB-CKPT-EOF-SWITCH      PIC X(01)   VALUE "N".
+019000         88  CB-CKPT-END-OF-FILE             VALUE "Y".
+019100
+019200 01  CB-OPERATOR-ID              PIC X(08)   VALUE SPACES.
+019300
+019400 01  CB-CHECKPOINT-INTERVAL      PIC 9(07)   COMP-3 VALUE 1000.
+019500 01  CB-SKIP-COUNT               PIC 9(07)   COMP-3 VALUE ZERO.
+019600 01  CB-SKIP-SUBSCRIPT           PIC 9(07)   COMP-3 VALUE ZERO.
+019700 01  CB-DIVIDE-QUOTIENT          PIC 9(07)   COMP-3 VALUE ZERO.
+019800 01  CB-DIVIDE-REMAINDER         PIC 9(07)   COMP-3 VALUE ZERO.
+019900
+020000 01  CB-REPORT-LINE.
+020100     05  CBR-CHAR                PIC X(01).
+020200     05  FILLER                  PIC X(03)   VALUE SPACES.
+020300     05  CBR-MESSAGE             PIC X(40).
+020400     05  FILLER                  PIC X(36)   VALUE SPACES.
+020500
+020600 01  CB-CONTROL-TOTALS.
+020700     05  CB-VOWEL-COUNT          PIC 9(07)   COMP-3 VALUE ZERO.
+020800     05  CB-CONSONANT-COUNT      PIC 9(07)   COMP-3 VALUE ZERO.
+020900     05  CB-DIGIT-COUNT          PIC 9(07)   COMP-3 VALUE ZERO.
+021000     05  CB-SPECIAL-COUNT        PIC 9(07)   COMP-3 VALUE ZERO.
+021100     05  CB-REJECT-COUNT         PIC 9(07)   COMP-3 VALUE ZERO.
+021200     05  CB-TOTAL-COUNT          PIC 9(07)   COMP-3 VALUE ZERO.
+021300
+021400 01  CB-PERCENT-WORK             PIC 9(03)V9(02).
+021500
+021600 01  CB-SUMMARY-LINE.
+021700     05  CB-SL-LABEL             PIC X(15).
+021800     05  CB-SL-COUNT             PIC ZZZZZZ9.
+021900     05  FILLER                  PIC X(04)   VALUE " (  ".
+022000     05  CB-SL-PERCENT           PIC ZZ9.99.
+022100     05  FILLER                  PIC X(03)   VALUE "%) ".
+022200     05  FILLER                  PIC X(41)   VALUE SPACES.
+022300
+022400 01  CB-TOTAL-COUNT-EDIT         PIC ZZZZZZ9.
+022500
+022600 PROCEDURE DIVISION.
+022700*----------------------------------------------------------
+022800 0000-MAINLINE.
+022900*----------------------------------------------------------
+023000     PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+023100     PERFORM 2000-PROCESS-RECORD  THRU 2000-EXIT
+023200         UNTIL CB-END-OF-FILE
+023300     PERFORM 8500-PRINT-TOTALS    THRU 8500-EXIT
+023400     PERFORM 9000-TERMINATE       THRU 9000-EXIT
+023500     STOP RUN.
+023600
+023700*----------------------------------------------------------
+023800 1000-INITIALIZE.
+023900*----------------------------------------------------------
+024000     OPEN INPUT  CHARFILE
+024100     PERFORM 1100-READ-SYSIN       THRU 1100-EXIT
+024200     IF CB-SYSIN-PRESENT
+024300         MOVE CTL-OPERATOR-ID TO CB-OPERATOR-ID
+024400     ELSE
+024500         ACCEPT CB-OPERATOR-ID FROM ENVIRONMENT "USER"
+024600     END-IF
+024700     IF CB-OPERATOR-ID = SPACES
+024800         MOVE "BATCH" TO CB-OPERATOR-ID
+024900     END-IF
+025000     IF CB-SYSIN-PRESENT AND CTL-RESTART-RUN
+025100         PERFORM 1200-LOAD-CHECKPOINT     THRU 1200-EXIT
+025200         IF NOT CB-CKPT-FOUND
+025300             PERFORM 1250-ABEND-NO-CHECKPOINT THRU 1250-EXIT
+025400         END-IF
+025500         OPEN EXTEND REPTFILE
+025600         OPEN EXTEND AUDITLOG
+025700         PERFORM 1300-SKIP-PROCESSED-RECS THRU 1300-EXIT
+025800     ELSE
+025900         OPEN OUTPUT REPTFILE
+026000         OPEN OUTPUT AUDITLOG
+026100     END-IF
+026200     PERFORM 1400-LOAD-CHAR-RULES  THRU 1400-EXIT
+026300     PERFORM 8000-READ-CHARFILE  THRU 8000-EXIT.
+026400 1000-EXIT.
+026500     EXIT.
+026600
+026700*----------------------------------------------------------
+026800 1100-READ-SYSIN.
+026900*----------------------------------------------------------
+027000     OPEN INPUT SYSIN-FILE
+027100     READ SYSIN-FILE
+027200         AT END MOVE "N" TO CB-SYSIN-SWITCH
+027300         NOT AT END MOVE "Y" TO CB-SYSIN-SWITCH
+027400     END-READ
+027500     CLOSE SYSIN-FILE.
+027600 1100-EXIT.
+027700     EXIT.
+027800
+027900*----------------------------------------------------------
+028000 1200-LOAD-CHECKPOINT.
+028100*----------------------------------------------------------
+028200     OPEN INPUT CKPTFILE
+028300     MOVE "N" TO CB-CKPT-EOF-SWITCH
+028400     PERFORM 1210-READ-ONE-CHECKPOINT THRU 1210-EXIT
+028500         UNTIL CB-CKPT-END-OF-FILE
+028600     CLOSE CKPTFILE.
+028700 1200-EXIT.
+028800     EXIT.
+028900
+029000*----------------------------------------------------------
+029100 1210-READ-ONE-CHECKPOINT.
+029200*----------------------------------------------------------
+029300     READ CKPTFILE
+029400         AT END MOVE "Y" TO CB-CKPT-EOF-SWITCH
+029500         NOT AT END
+029600             MOVE "Y"                 TO CB-CKPT-SWITCH
+029700             MOVE CKPT-RECORD-COUNT   TO CB-SKIP-COUNT
+029800             MOVE CKPT-VOWEL-COUNT    TO CB-VOWEL-COUNT
+029900             MOVE CKPT-CONSONANT-COUNT TO CB-CONSONANT-COUNT
+030000             MOVE CKPT-DIGIT-COUNT    TO CB-DIGIT-COUNT
+030100             MOVE CKPT-SPECIAL-COUNT  TO CB-SPECIAL-COUNT
+030200             MOVE CKPT-REJECT-COUNT   TO CB-REJECT-COUNT
+030300             MOVE CKPT-RECORD-COUNT   TO CB-TOTAL-COUNT
+030400     END-READ.
+030500 1210-EXIT.
+030600     EXIT.
+030700
+030800*----------------------------------------------------------
+030900 1250-ABEND-NO-CHECKPOINT.
+031000*----------------------------------------------------------
+031100     DISPLAY "CONDBTCH: RESTART REQUESTED BUT CKPTFILE HAS"
+031200     DISPLAY "          NO CHECKPOINT RECORD -- RUN ABENDED"
+031300     CLOSE CHARFILE
+031400     MOVE 16 TO RETURN-CODE
+031500     STOP RUN.
+031600 1250-EXIT.
+031700     EXIT.
+031800
+031900*----------------------------------------------------------
+032000 1300-SKIP-PROCESSED-RECS.
+032100*----------------------------------------------------------
+032200     MOVE ZERO TO CB-SKIP-SUBSCRIPT
+032300     PERFORM 1310-SKIP-ONE-RECORD THRU 1310-EXIT
+032400         VARYING CB-SKIP-SUBSCRIPT FROM 1 BY 1
+032500         UNTIL CB-SKIP-SUBSCRIPT > CB-SKIP-COUNT
+032600             OR CB-END-OF-FILE.
+032700 1300-EXIT.
+032800     EXIT.
+032900
+033000*----------------------------------------------------------
+033100 1310-SKIP-ONE-RECORD.
+033200*----------------------------------------------------------
+033300     READ CHARFILE
+033400         AT END MOVE "Y" TO CB-EOF-SWITCH
+033500     END-READ.
+033600 1310-EXIT.
+033700     EXIT.
+033800
+033900*----------------------------------------------------------
+034000 1400-LOAD-CHAR-RULES.
+034100*----------------------------------------------------------
+034200     MOVE ZERO TO CR-RULE-COUNT
+034300     MOVE "N"  TO CB-RULE-EOF-SWITCH
+034400     OPEN INPUT CHARRULE
+034500     PERFORM 1410-LOAD-ONE-RULE THRU 1410-EXIT
+034600         UNTIL CB-RULE-END-OF-FILE
+034700             OR CR-RULE-COUNT NOT LESS THAN 128
+034800     IF NOT CB-RULE-END-OF-FILE
+034900         DISPLAY "CONDBTCH: CHARRULE HAS MORE THAN 128 RULES -- "
+035000             "RULES AFTER THE 128TH WERE NOT LOADED"
+035100     END-IF
+035200     CLOSE CHARRULE
+035300     IF CR-RULE-COUNT > ZERO
+035400         SET CR-RULES-LOADED TO TRUE
+035500     END-IF.
+035600 1400-EXIT.
+035700     EXIT.
+035800
+035900*----------------------------------------------------------
+036000 1410-LOAD-ONE-RULE.
+036100*----------------------------------------------------------
+036200     READ CHARRULE
+036300         AT END MOVE "Y" TO CB-RULE-EOF-SWITCH
+036400         NOT AT END
+036500             ADD 1 TO CR-RULE-COUNT
+036600             MOVE CRR-CHAR  TO CR-RULE-CHAR(CR-RULE-COUNT)
+036700             MOVE CRR-CLASS TO CR-RULE-CLASS(CR-RULE-COUNT)
+036800     END-READ.
+036900 1410-EXIT.
+037000     EXIT.
+037100
+037200*----------------------------------------------------------
+037300 2000-PROCESS-RECORD.
+037400*----------------------------------------------------------
+037500     MOVE CF-CHAR                TO Char
+037600     MOVE Char                   TO CBR-CHAR
+037700     PERFORM 2010-DETERMINE-CLASSIFICATION THRU 2010-EXIT
+037800     EVALUATE TRUE
+037900         WHEN CB-CLASS-VOWEL
+038000             MOVE "IS A VOWEL"        TO CBR-MESSAGE
+038100             ADD 1 TO CB-VOWEL-COUNT
+038200         WHEN CB-CLASS-CONSONANT
+038300             MOVE "IS A CONSONANT"    TO CBR-MESSAGE
+038400             ADD 1 TO CB-CONSONANT-COUNT
+038500         WHEN CB-CLASS-DIGIT
+038600             MOVE "IS A DIGIT"        TO CBR-MESSAGE
+038700             ADD 1 TO CB-DIGIT-COUNT
+038800         WHEN CB-CLASS-SPECIAL
+038900             MOVE "IS WHITESPACE/SPECIAL" TO CBR-MESSAGE
+039000             ADD 1 TO CB-SPECIAL-COUNT
+039100         WHEN OTHER
+039200             MOVE "PROBLEMS FOUND"    TO CBR-MESSAGE
+039300             ADD 1 TO CB-REJECT-COUNT
+039400     END-EVALUATE
+039500     ADD 1 TO CB-TOTAL-COUNT
+039600     PERFORM 8100-WRITE-AUDIT-RECORD THRU 8100-EXIT
+039700     WRITE REPTFILE-RECORD FROM CB-REPORT-LINE
+039800     DIVIDE CB-TOTAL-COUNT BY CB-CHECKPOINT-INTERVAL
+039900         GIVING CB-DIVIDE-QUOTIENT
+040000         REMAINDER CB-DIVIDE-REMAINDER
+040100     IF CB-DIVIDE-REMAINDER = ZERO
+040200         PERFORM 8200-WRITE-CHECKPOINT THRU 8200-EXIT
+040300     END-IF
+040400     PERFORM 8000-READ-CHARFILE  THRU 8000-EXIT.
+040500 2000-EXIT.
+040600     EXIT.
+040700
+040800*----------------------------------------------------------
+040900 2010-DETERMINE-CLASSIFICATION.
+041000*----------------------------------------------------------
+041100     IF CR-RULES-LOADED
+041200         PERFORM 2050-CLASSIFY-VIA-RULE-TABLE THRU 2050-EXIT
+041300     ELSE
+041400         PERFORM 2060-CLASSIFY-VIA-CHARTYPE   THRU 2060-EXIT
+041500     END-IF.
+041600 2010-EXIT.
+041700     EXIT.
+041800
+041900*----------------------------------------------------------
+042000 2050-CLASSIFY-VIA-RULE-TABLE.
+042100*----------------------------------------------------------
+042200     SET CR-IDX TO 1
+042300     SEARCH CR-RULE-ENTRY
+042400         AT END MOVE "I" TO CB-EFFECTIVE-CLASS
+042500         WHEN CR-RULE-CHAR(CR-IDX) = CF-CHAR
+042600             MOVE CR-RULE-CLASS(CR-IDX) TO CB-EFFECTIVE-CLASS
+042700     END-SEARCH.
+042800 2050-EXIT.
+042900     EXIT.
+043000
+043100*----------------------------------------------------------
+043200 2060-CLASSIFY-VIA-CHARTYPE.
+043300*----------------------------------------------------------
+043400     EVALUATE TRUE
+043500         WHEN Vowel
+043600             MOVE "V" TO CB-EFFECTIVE-CLASS
+043700         WHEN Consonant
+043800             MOVE "C" TO CB-EFFECTIVE-CLASS
+043900         WHEN Digit
+044000             MOVE "D" TO CB-EFFECTIVE-CLASS
+044100         WHEN Whitespace OR SpecialChar
+044200             MOVE "S" TO CB-EFFECTIVE-CLASS
+044300         WHEN OTHER
+044400             MOVE "I" TO CB-EFFECTIVE-CLASS
+044500     END-EVALUATE.
+044600 2060-EXIT.
+044700     EXIT.
+044800
+044900*----------------------------------------------------------
+045000 8000-READ-CHARFILE.
+045100*----------------------------------------------------------
+045200     READ CHARFILE
+045300         AT END MOVE "Y" TO CB-EOF-SWITCH
+045400     END-READ.
+045500 8000-EXIT.
+045600     EXIT.
+045700
+045800*----------------------------------------------------------
+045900 8100-WRITE-AUDIT-RECORD.
+046000*----------------------------------------------------------
+046100     ACCEPT AUD-DATE FROM DATE YYYYMMDD
+046200     ACCEPT AUD-TIME FROM TIME
+046300     MOVE CB-OPERATOR-ID TO AUD-OPERATOR-ID
+046400     MOVE Char           TO AUD-CHAR-VALUE
+046500     EVALUATE TRUE
+046600         WHEN CB-CLASS-VOWEL
+046700             MOVE "VOWEL"     TO AUD-CLASSIFICATION
+046800         WHEN CB-CLASS-CONSONANT
+046900             MOVE "CONSONANT" TO AUD-CLASSIFICATION
+047000         WHEN CB-CLASS-DIGIT
+047100             MOVE "DIGIT"     TO AUD-CLASSIFICATION
+047200         WHEN CB-CLASS-SPECIAL
+047300             MOVE "SPECIAL"   TO AUD-CLASSIFICATION
+047400         WHEN OTHER
+047500             MOVE "REJECTED"  TO AUD-CLASSIFICATION
+047600     END-EVALUATE
+047700     WRITE AUDIT-RECORD.
+047800 8100-EXIT.
+047900     EXIT.
+048000
+048100*----------------------------------------------------------
+048200 8200-WRITE-CHECKPOINT.
+048300*----------------------------------------------------------
+048400     OPEN OUTPUT CKPTFILE
+048500     MOVE CB-TOTAL-COUNT      TO CKPT-RECORD-COUNT
+048600     MOVE CB-VOWEL-COUNT      TO CKPT-VOWEL-COUNT
+048700     MOVE CB-CONSONANT-COUNT  TO CKPT-CONSONANT-COUNT
+048800     MOVE CB-DIGIT-COUNT      TO CKPT-DIGIT-COUNT
+048900     MOVE CB-SPECIAL-COUNT    TO CKPT-SPECIAL-COUNT
+049000     MOVE CB-REJECT-COUNT     TO CKPT-REJECT-COUNT
+049100     WRITE CKPT-RECORD
+049200     CLOSE CKPTFILE.
+049300 8200-EXIT.
+049400     EXIT.
+049500
+049600*----------------------------------------------------------
+049700 8500-PRINT-TOTALS.
+049800*----------------------------------------------------------
+049900     MOVE SPACES TO REPTFILE-RECORD
+050000     WRITE REPTFILE-RECORD
+050100     MOVE "CONTROL TOTALS" TO REPTFILE-RECORD
+050200     WRITE REPTFILE-RECORD
+050300     IF CB-TOTAL-COUNT = ZERO
+050400         MOVE "NO RECORDS WERE READ FROM CHARFILE."
+050500             TO REPTFILE-RECORD
+050600         WRITE REPTFILE-RECORD
+050700     ELSE
+050800         MOVE "Vowels"      TO CB-SL-LABEL
+050900         MOVE CB-VOWEL-COUNT TO CB-SL-COUNT
+051000         COMPUTE CB-PERCENT-WORK ROUNDED =
+051100             CB-VOWEL-COUNT / CB-TOTAL-COUNT * 100
+051200         MOVE CB-PERCENT-WORK TO CB-SL-PERCENT
+051300         WRITE REPTFILE-RECORD FROM CB-SUMMARY-LINE
+051400
+051500         MOVE "Consonants"  TO CB-SL-LABEL
+051600         MOVE CB-CONSONANT-COUNT TO CB-SL-COUNT
+051700         COMPUTE CB-PERCENT-WORK ROUNDED =
+051800             CB-CONSONANT-COUNT / CB-TOTAL-COUNT * 100
+051900         MOVE CB-PERCENT-WORK TO CB-SL-PERCENT
+052000         WRITE REPTFILE-RECORD FROM CB-SUMMARY-LINE
+052100
+052200         MOVE "Digits"      TO CB-SL-LABEL
+052300         MOVE CB-DIGIT-COUNT TO CB-SL-COUNT
+052400         COMPUTE CB-PERCENT-WORK ROUNDED =
+052500             CB-DIGIT-COUNT / CB-TOTAL-COUNT * 100
+052600         MOVE CB-PERCENT-WORK TO CB-SL-PERCENT
+052700         WRITE REPTFILE-RECORD FROM CB-SUMMARY-LINE
+052800
+052900         MOVE "Special"     TO CB-SL-LABEL
+053000         MOVE CB-SPECIAL-COUNT TO CB-SL-COUNT
+053100         COMPUTE CB-PERCENT-WORK ROUNDED =
+053200             CB-SPECIAL-COUNT / CB-TOTAL-COUNT * 100
+053300         MOVE CB-PERCENT-WORK TO CB-SL-PERCENT
+053400         WRITE REPTFILE-RECORD FROM CB-SUMMARY-LINE
+053500
+053600         MOVE "Rejects"     TO CB-SL-LABEL
+053700         MOVE CB-REJECT-COUNT TO CB-SL-COUNT
+053800         COMPUTE CB-PERCENT-WORK ROUNDED =
+053900             CB-REJECT-COUNT / CB-TOTAL-COUNT * 100
+054000         MOVE CB-PERCENT-WORK TO CB-SL-PERCENT
+054100         WRITE REPTFILE-RECORD FROM CB-SUMMARY-LINE
+054200
+054300         MOVE SPACES TO REPTFILE-RECORD
+054400         MOVE CB-TOTAL-COUNT TO CB-TOTAL-COUNT-EDIT
+054500         STRING "Total characters read: " DELIMITED BY SIZE
+054600             CB-TOTAL-COUNT-EDIT DELIMITED BY SIZE
+054700             INTO REPTFILE-RECORD
+054800         WRITE REPTFILE-RECORD
+054900     END-IF.
+055000 8500-EXIT.
+055100     EXIT.
+055200
+055300*----------------------------------------------------------
+055400 9000-TERMINATE.
+055500*----------------------------------------------------------
+055600     CLOSE CHARFILE
+055700     CLOSE AUDITLOG
+055800     CLOSE REPTFILE
+055900     EVALUATE TRUE
+056000         WHEN CB-TOTAL-COUNT = ZERO
+056100             MOVE 8 TO RETURN-CODE
+056200         WHEN CB-REJECT-COUNT > ZERO
+056300             MOVE 4 TO RETURN-CODE
+056400         WHEN OTHER
+056500             MOVE 0 TO RETURN-CODE
+056600     END-EVALUATE.
+056700 9000-EXIT.
+056800     EXIT.
+056900
+057000
+057100
+057200
+057300
+057400
