@@ -0,0 +1,60 @@
+000100*----------------------------------------------------------
+000200* CHARTYPE.CPY
+000300*
+000400* AUTHOR.     M. COUGHLAN.
+000500* WRITTEN.    09-AUG-2026.
+000600*
+000700* THE ONE AUTHORITATIVE DEFINITION OF WHAT COUNTS AS A
+000800* VOWEL, CONSONANT, DIGIT OR VALID CHARACTER IN THIS SHOP.
+000900* COPY THIS MEMBER INTO WORKING-STORAGE INSTEAD OF RE-KEYING
+001000* THE 88-LEVELS, SO CONDITIONS AND ITS BATCH DESCENDANTS
+001100* NEVER DRIFT OUT OF SYNC WITH ONE ANOTHER AGAIN.
+001200*----------------------------------------------------------
+001300* MODIFICATION HISTORY
+001400*----------------------------------------------------------
+001500* 09-AUG-2026  MC   PULLED OUT OF PROGRAM CONDITIONS.  ALSO
+001600*                   CORRECTED CONSONANT, WHICH HAD BEEN
+001700*                   MISSING "j" THRU "m" IN EVERY COPY-PASTED
+001800*                   VERSION OF THIS LOGIC IN THE SHOP.
+001900* 09-AUG-2026  MC   UPPER CASE A-Z NO LONGER FALLS THROUGH TO
+002000*                   ValidCharacter AS INVALID.  AN OPERATOR
+002100*                   WHO LEAVES CAPS LOCK ON NO LONGER GETS
+002200*                   EVERY LETTER BOUNCED AS "PROBLEMS FOUND".
+002300* 09-AUG-2026  MC   ADDED Whitespace AND SpecialChar SO A
+002400*                   BLANK OR A PIECE OF ROUTINE PUNCTUATION
+002500*                   CAN BE TOLD APART FROM A TRUE DATA-ENTRY
+002600*                   ERROR INSTEAD OF FALLING INTO THE SAME
+002700*                   CATCH-ALL AS GENUINE GARBAGE.
+002800* 09-AUG-2026  MC   Consonant's "p" THRU "t" / "P" THRU "T"
+002900*                   RANGES STRADDLED THE EBCDIC LETTER-BLOCK GAP
+003000*                   BETWEEN "r" AND "s" (EBCDIC IS NOT CONTIGUOUS
+003100*                   A-Z LIKE ASCII -- IT SPLITS INTO THREE BLOCKS,
+003200*                   a-i, j-r, s-z), SO ON THE SHOP'S ACTUAL IBM-370
+003300*                   TARGET THE NON-LETTER BYTES IN THAT GAP WOULD
+003400*                   HAVE MISCLASSIFIED AS Consonant.  SPLIT BOTH
+003500*                   RANGES AT THE BLOCK BOUNDARY.
+003600*----------------------------------------------------------
+003700 01  Char                        PIC X.
+003800     88  Vowel                   VALUE "a", "e", "i", "o", "u",
+003900                                       "A", "E", "I", "O", "U".
+004000     88  Consonant               VALUE "b" THRU "d",
+004100                                       "f" THRU "h",
+004200                                       "j" THRU "n",
+004300                                       "p" THRU "r",
+004400                                       "s" THRU "t",
+004500                                       "v" THRU "z",
+004600                                       "B" THRU "D",
+004700                                       "F" THRU "H",
+004800                                       "J" THRU "N",
+004900                                       "P" THRU "R",
+005000                                       "S" THRU "T",
+005100                                       "V" THRU "Z".
+005200     88  Digit                   VALUE "0" THRU "9".
+005300     88  ValidCharacter          VALUE "a" THRU "z",
+005400                                       "A" THRU "Z",
+005500                                       "0" THRU "9".
+005600     88  Whitespace              VALUE SPACE.
+005700     88  SpecialChar             VALUE "!" THRU "/",
+005800                                       ":" THRU "@",
+005900                                       "[" THRU "`",
+006000                                       "{" THRU "~".
