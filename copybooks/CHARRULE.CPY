@@ -0,0 +1,35 @@
+000100*----------------------------------------------------------
+000200* CHARRULE.CPY
+000300*
+000400* AUTHOR.     M. COUGHLAN.
+000500* WRITTEN.    09-AUG-2026.
+000600*
+000700* IN-MEMORY TABLE FOR THE OPTIONAL CHARRULE REFERENCE FILE.
+000800* A PROGRAM THAT COPIES THIS MEMBER CAN LOAD A SITE- OR
+000900* FEED-SPECIFIC SET OF VALID-CHARACTER/CLASSIFICATION RULES
+001000* AT RUN TIME INSTEAD OF RELYING SOLELY ON THE HARDCODED
+001100* 88-LEVELS IN CHARTYPE, SO BUSINESS RULES CAN BE ADJUSTED
+001200* PER DOWNSTREAM FEED WITHOUT A RECOMPILE.  WHEN NO CHARRULE
+001300* FILE IS SUPPLIED FOR A RUN, CHARTYPE REMAINS THE SHOP'S
+001400* ONE AUTHORITATIVE DEFAULT.
+001500*----------------------------------------------------------
+001600* MODIFICATION HISTORY
+001700*----------------------------------------------------------
+001800* 09-AUG-2026  MC   INITIAL VERSION.
+001900*----------------------------------------------------------
+002000 01  CR-RULE-COUNT               PIC 9(03)   COMP VALUE ZERO.
+002050
+002060 01  CR-RULE-TABLE.
+002100     05  CR-RULE-ENTRY           OCCURS 1 TO 128 TIMES
+002150                                 DEPENDING ON CR-RULE-COUNT
+002200                                 INDEXED BY CR-IDX.
+002300         10  CR-RULE-CHAR        PIC X(01).
+002400         10  CR-RULE-CLASS       PIC X(01).
+002500             88  CR-CLASS-VOWEL          VALUE "V".
+002600             88  CR-CLASS-CONSONANT      VALUE "C".
+002700             88  CR-CLASS-DIGIT          VALUE "D".
+002800             88  CR-CLASS-SPECIAL        VALUE "S".
+002900             88  CR-CLASS-INVALID        VALUE "I".
+003000
+003300 01  CR-RULES-SWITCH             PIC X(01)   VALUE "N".
+003400     88  CR-RULES-LOADED                 VALUE "Y".
