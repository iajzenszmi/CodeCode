@@ -0,0 +1,193 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.  CONDFLD.
+000300 AUTHOR.  M. COUGHLAN.
+000400 INSTALLATION.  DATA ENTRY CONTROL.
+000500 DATE-WRITTEN.  09-AUG-2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------
+001000* 09-AUG-2026  MC   INITIAL VERSION.  PROFILES A WHOLE
+001100*                   MULTI-CHARACTER FIELD (ACCOUNT CODE,
+001200*                   PRODUCT CODE, ETC.) POSITION BY POSITION
+001300*                   USING THE SAME CHARTYPE CLASSIFICATION
+001400*                   RULES AS CONDITIONS AND CONDBTCH, AND
+001500*                   WRITES ONE EXCEPTION LINE PER BAD FIELD.
+001600* 09-AUG-2026  MC   BROKE OUT Whitespace/SpecialChar POSITIONS
+001700*                   (E.G. A HYPHEN IN AN ACCOUNT CODE) INTO
+001800*                   CF-SPECIAL-COUNT, SEPARATE FROM CF-INVALID-
+001900*                   COUNT, SO A ROUTINE DELIMITER NO LONGER
+002000*                   TRIPS "CONTAINS INVALID CHARACTER(S)" THE
+002100*                   WAY CONDBTCH ALREADY TREATS IT.
+002200* 09-AUG-2026  MC   2100-CLASSIFY-POSITION WAS STILL WRAPPED IN
+002300*                   IF Char NOT = SPACE FROM BEFORE THE PRIOR
+002400*                   CHANGE, SO AN EMBEDDED SPACE NEVER REACHED
+002500*                   THE EVALUATE AND WENT UNCOUNTED ANYWHERE --
+002600*                   NOT CF-SPECIAL-COUNT, NOT CF-INVALID-COUNT.
+002700*                   DROPPED THE GUARD SO EVERY POSITION IS
+002800*                   CLASSIFIED, MATCHING CONDBTCH'S
+002900*                   2060-CLASSIFY-VIA-CHARTYPE.
+003000*----------------------------------------------------------
+003100 ENVIRONMENT DIVISION.
+003200 CONFIGURATION SECTION.
+003300 SOURCE-COMPUTER.  IBM-370.
+003400 OBJECT-COMPUTER.  IBM-370.
+003500 INPUT-OUTPUT SECTION.
+003600 FILE-CONTROL.
+003700     SELECT FIELDFILE ASSIGN TO FIELDFILE
+003800         ORGANIZATION IS SEQUENTIAL.
+003900
+004000     SELECT EXCPFILE ASSIGN TO EXCPFILE
+004100         ORGANIZATION IS SEQUENTIAL.
+004200
+004300 DATA DIVISION.
+004400 FILE SECTION.
+004500 FD  FIELDFILE
+004600     RECORDING MODE IS F.
+004700 01  FIELDFILE-RECORD.
+004800*----------------------------------------------------------
+004900* FLD-EXPECTED-TYPE TELLS US WHAT SHAPE THE FIELD SHOULD BE
+005000*   "A" = ALPHABETIC CODE (LETTERS ONLY)
+005100*   "N" = NUMERIC CODE (DIGITS ONLY)
+005200*   "M" = MIXED CODE (LETTERS AND DIGITS BOTH EXPECTED)
+005300*----------------------------------------------------------
+005400     05  FLD-EXPECTED-TYPE       PIC X(01).
+005500         88  FLD-ALPHA-ONLY               VALUE "A".
+005600         88  FLD-NUMERIC-ONLY             VALUE "N".
+005700         88  FLD-MIXED-OK                 VALUE "M".
+005800     05  FLD-VALUE                PIC X(20).
+005900     05  FILLER                   PIC X(59).
+006000
+006100 FD  EXCPFILE
+006200     RECORDING MODE IS F.
+006300 01  EXCPFILE-RECORD              PIC X(80).
+006400
+006500 WORKING-STORAGE SECTION.
+006600*----------------------------------------------------------
+006700* SHARED CLASSIFICATION FIELD AND 88-LEVELS, SO A FIELD IS
+006800* PROFILED POSITION BY POSITION THE SAME WAY A SINGLE
+006900* CHARACTER IS CLASSIFIED ELSEWHERE IN THE SHOP.
+007000*----------------------------------------------------------
+007100     COPY CHARTYPE.
+007200
+007300 01  CF-SWITCHES.
+007400     05  CF-EOF-SWITCH            PIC X(01)   VALUE "N".
+007500         88  CF-END-OF-FILE                   VALUE "Y".
+007600
+007700 01  CF-FIELD-LENGTH              PIC 9(02)   COMP VALUE 20.
+007800 01  CF-SUBSCRIPT                 PIC 9(02)   COMP VALUE ZERO.
+007900
+008000 01  CF-FIELD-PROFILE.
+008100     05  CF-LETTER-COUNT          PIC 9(02)   COMP VALUE ZERO.
+008200     05  CF-DIGIT-COUNT           PIC 9(02)   COMP VALUE ZERO.
+008300     05  CF-SPECIAL-COUNT         PIC 9(02)   COMP VALUE ZERO.
+008400     05  CF-INVALID-COUNT         PIC 9(02)   COMP VALUE ZERO.
+008500
+008600 01  CF-RECORD-COUNT              PIC 9(07)   COMP-3 VALUE ZERO.
+008700 01  CF-EXCEPTION-COUNT           PIC 9(07)   COMP-3 VALUE ZERO.
+008800
+008900 01  CF-EXCEPTION-LINE.
+009000     05  CF-EL-FIELD              PIC X(20).
+009100     05  FILLER                   PIC X(02)   VALUE SPACES.
+009200     05  CF-EL-REASON             PIC X(58).
+009300
+009400 PROCEDURE DIVISION.
+009500*----------------------------------------------------------
+009600 0000-MAINLINE.
+009700*----------------------------------------------------------
+009800     PERFORM 1000-INITIALIZE       THRU 1000-EXIT
+009900     PERFORM 2000-PROCESS-RECORD   THRU 2000-EXIT
+010000         UNTIL CF-END-OF-FILE
+010100     PERFORM 9000-TERMINATE        THRU 9000-EXIT
+010200     STOP RUN.
+010300
+010400*----------------------------------------------------------
+010500 1000-INITIALIZE.
+010600*----------------------------------------------------------
+010700     OPEN INPUT  FIELDFILE
+010800     OPEN OUTPUT EXCPFILE
+010900     PERFORM 8000-READ-FIELDFILE  THRU 8000-EXIT.
+011000 1000-EXIT.
+011100     EXIT.
+011200
+011300*----------------------------------------------------------
+011400 2000-PROCESS-RECORD.
+011500*----------------------------------------------------------
+011600     ADD 1 TO CF-RECORD-COUNT
+011700     MOVE ZERO TO CF-LETTER-COUNT
+011800     MOVE ZERO TO CF-DIGIT-COUNT
+011900     MOVE ZERO TO CF-SPECIAL-COUNT
+012000     MOVE ZERO TO CF-INVALID-COUNT
+012100     PERFORM 2100-CLASSIFY-POSITION  THRU 2100-EXIT
+012200         VARYING CF-SUBSCRIPT FROM 1 BY 1
+012300         UNTIL CF-SUBSCRIPT > CF-FIELD-LENGTH
+012400     PERFORM 2200-CHECK-FOR-EXCEPTION THRU 2200-EXIT
+012500     PERFORM 8000-READ-FIELDFILE  THRU 8000-EXIT.
+012600 2000-EXIT.
+012700     EXIT.
+012800
+012900*----------------------------------------------------------
+013000 2100-CLASSIFY-POSITION.
+013100*----------------------------------------------------------
+013200     MOVE FLD-VALUE(CF-SUBSCRIPT:1) TO Char
+013300     EVALUATE TRUE
+013400         WHEN Vowel OR Consonant
+013500             ADD 1 TO CF-LETTER-COUNT
+013600         WHEN Digit
+013700             ADD 1 TO CF-DIGIT-COUNT
+013800         WHEN Whitespace OR SpecialChar
+013900             ADD 1 TO CF-SPECIAL-COUNT
+014000         WHEN OTHER
+014100             ADD 1 TO CF-INVALID-COUNT
+014200     END-EVALUATE.
+014300 2100-EXIT.
+014400     EXIT.
+014500
+014600*----------------------------------------------------------
+014700 2200-CHECK-FOR-EXCEPTION.
+014800*----------------------------------------------------------
+014900     MOVE FLD-VALUE TO CF-EL-FIELD
+015000     MOVE SPACES    TO CF-EL-REASON
+015100     EVALUATE TRUE
+015200         WHEN CF-INVALID-COUNT > ZERO
+015300             MOVE "CONTAINS INVALID CHARACTER(S)"
+015400                 TO CF-EL-REASON
+015500         WHEN FLD-ALPHA-ONLY AND CF-DIGIT-COUNT > ZERO
+015600             MOVE "EXPECTED ALPHA ONLY, DIGITS FOUND"
+015700                 TO CF-EL-REASON
+015800         WHEN FLD-NUMERIC-ONLY AND CF-LETTER-COUNT > ZERO
+015900             MOVE "EXPECTED NUMERIC ONLY, LETTERS FOUND"
+016000                 TO CF-EL-REASON
+016100     END-EVALUATE
+016200     IF CF-EL-REASON NOT = SPACES
+016300         ADD 1 TO CF-EXCEPTION-COUNT
+016400         WRITE EXCPFILE-RECORD FROM CF-EXCEPTION-LINE
+016500     END-IF.
+016600 2200-EXIT.
+016700     EXIT.
+016800
+016900*----------------------------------------------------------
+017000 8000-READ-FIELDFILE.
+017100*----------------------------------------------------------
+017200     READ FIELDFILE
+017300         AT END MOVE "Y" TO CF-EOF-SWITCH
+017400     END-READ.
+017500 8000-EXIT.
+017600     EXIT.
+017700
+017800*----------------------------------------------------------
+017900 9000-TERMINATE.
+018000*----------------------------------------------------------
+018100     MOVE SPACES TO EXCPFILE-RECORD
+018200     WRITE EXCPFILE-RECORD
+018300     MOVE "END OF FIELD PROFILE RUN" TO EXCPFILE-RECORD
+018400     WRITE EXCPFILE-RECORD
+018500     CLOSE FIELDFILE
+018600     CLOSE EXCPFILE
+018700     IF CF-EXCEPTION-COUNT > ZERO
+018800         MOVE 4 TO RETURN-CODE
+018900     ELSE
+019000         MOVE 0 TO RETURN-CODE
+019100     END-IF.
+019200 9000-EXIT.
+019300     EXIT.
