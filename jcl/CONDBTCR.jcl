@@ -0,0 +1,63 @@
+//CONDBTCR JOB  (ACCTG),'CHAR VALIDATION RESTART',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------
+//* CONDBTCR - RESTART COMPANION TO CONDBTCH.  OPERATIONS SUBMITS
+//*            THIS MEMBER INSTEAD OF RESUBMITTING CONDBTCH WHEN
+//*            STEP010 OF THE OVERNIGHT RUN ABENDS PARTWAY THROUGH
+//*            CHARFILE.  CONDBTCH'S OWN JCL POINTS REPTFILE AND
+//*            AUDITLOG AT THE NEXT GDG GENERATION (+1) EVERY TIME
+//*            IT IS SUBMITTED, SO SIMPLY RERUNNING IT WOULD OPEN A
+//*            BRAND-NEW, EMPTY GENERATION INSTEAD OF EXTENDING THE
+//*            ABENDED RUN'S PARTIAL ONE -- THIS JCL INSTEAD TARGETS
+//*            THE CURRENT GENERATION (0) WITH DISP=MOD SO CONDBTCH'S
+//*            OPEN EXTEND ACTUALLY PICKS UP WHERE IT LEFT OFF.  THE
+//*            SYSIN CARD CARRIES AN "R" IN THE RESTART-FLAG COLUMN
+//*            SO CONDBTCH LOADS CKPTFILE AND SKIPS THE CHARFILE
+//*            RECORDS IT ALREADY PROCESSED INSTEAD OF STARTING OVER.
+//*            CKPTFILE IS ALSO A GDG NOW, SO THE RESTART TARGETS
+//*            THE SAME CURRENT GENERATION (0) WITH DISP=MOD, THE
+//*            SAME AS REPTFILE AND AUDITLOG.
+//*
+//* MODIFICATION HISTORY
+//*   09-AUG-2026  MC   INITIAL VERSION.
+//*   09-AUG-2026  MC   CKPTFILE NOW TARGETS GENERATION (0) WITH
+//*            DISP=MOD, MATCHING THE GDG CHANGE MADE TO CONDBTCH.JCL.
+//*            ADDED THE SAME COMMENTED-OUT CHARRULE DD CONDBTCH.JCL
+//*            CARRIES -- CHARRULE ISN'T CHECKPOINTED AND IS RELOADED
+//*            FRESH FROM THE DD EVERY RUN, SO A RESTART OF A RUN
+//*            THAT WAS USING A NON-DEFAULT RULE FEED HAS TO SUPPLY
+//*            THE SAME CHARRULE DD OR IT WILL SILENTLY CLASSIFY THE
+//*            REST OF THE FEED AGAINST THE CHARTYPE DEFAULTS INSTEAD.
+//*-------------------------------------------------------------
+//STEP010  EXEC PGM=CONDBTCH
+//STEPLIB  DD   DSN=PROD.CONDITIONS.LOADLIB,DISP=SHR
+//CHARFILE DD   DSN=PROD.DATAENTRY.CHARFILE,DISP=SHR
+//REPTFILE DD   DSN=PROD.CONDITIONS.REPT(0),DISP=(MOD,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//AUDITLOG DD   DSN=PROD.CONDITIONS.AUDIT(0),DISP=(MOD,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CKPTFILE DD   DSN=PROD.CONDITIONS.CKPT(0),DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//*-------------------------------------------------------------
+//* CHARRULE IS OPTIONAL.  IF THE RUN BEING RESTARTED WAS READING
+//* A NON-DEFAULT RULE FEED, UNCOMMENT THIS AND POINT IT AT THE
+//* SAME CHARRULE DATASET CONDBTCH.JCL USED, OR THE REST OF THE
+//* FEED WILL BE CLASSIFIED AGAINST THE CHARTYPE DEFAULTS INSTEAD.
+//* ONE RECORD PER CHARACTER: COL 1 IS THE CHARACTER (CRR-CHAR),
+//* COL 2 IS ITS CLASS (CRR-CLASS) -- V=VOWEL, C=CONSONANT,
+//* D=DIGIT, S=WHITESPACE/SPECIAL, I=INVALID.
+//*CHARRULE DD   DSN=PROD.CONDITIONS.CHARRULE,DISP=SHR
+//*-------------------------------------------------------------
+//SYSIN    DD   *
+NIGHTOPS R
+/*
+//SYSOUT   DD   SYSOUT=*
+//*-------------------------------------------------------------
+//* STEP020 ONLY RUNS WHEN STEP010 CAME BACK CLEAN (RC=0).
+//* CONDBTCH RETURNS 4 WHEN REJECTS WERE FOUND IN THE FEED, 8 WHEN
+//* CHARFILE WAS EMPTY, AND 16 WHEN A RESTART WAS REQUESTED BUT
+//* CKPTFILE HAD NO CHECKPOINT TO RESTART FROM.
+//*-------------------------------------------------------------
+//STEP020  EXEC PGM=IEFBR14,COND=(0,NE,STEP010)
+//DD1      DD   DSN=PROD.CONDITIONS.REPT(0),DISP=(OLD,KEEP)
