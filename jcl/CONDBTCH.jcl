@@ -0,0 +1,72 @@
+//CONDBTC  JOB  (ACCTG),'CHAR VALIDATION',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------
+//* CONDBTCH - OVERNIGHT BATCH VALIDATION OF THE DATA ENTRY
+//*            CHARACTER EXTRACT.  RUNS PROGRAM CONDBTCH AGAINST
+//*            CHARFILE AND PRODUCES A CLASSIFICATION REPORT,
+//*            AN AUDIT TRAIL AND A CONTROL-TOTALS FOOTER, WITH
+//*            NO OPERATOR REQUIRED AT A TERMINAL.
+//*
+//* MODIFICATION HISTORY
+//*   09-AUG-2026  MC   INITIAL VERSION.
+//*   09-AUG-2026  MC   REPTFILE/AUDITLOG NOW CATLG INSTEAD OF DELETE
+//*            ON ABNORMAL TERMINATION.  STEP010 ABENDING PARTWAY
+//*            THROUGH CHARFILE IS EXACTLY THE CASE CONDBTCH'S
+//*            CHECKPOINT/RESTART SUPPORT EXISTS FOR, AND THE OLD
+//*            DELETE THREW AWAY THE PARTIAL GENERATION THAT A
+//*            RESTART RUN (SEE CONDBTCR, THE COMPANION RESTART JCL)
+//*            NEEDS TO REOPEN EXTEND AND CONTINUE.
+//*   09-AUG-2026  MC   ADDED A COMMENTED-OUT CHARRULE DD SO
+//*            OPERATIONS HAS SOMETHING TO COPY FROM WHEN A FEED
+//*            NEEDS ITS OWN VALID-CHARACTER RULES INSTEAD OF THE
+//*            SHOP DEFAULT.
+//*   09-AUG-2026  MC   CKPTFILE IS NOW A GDG, LIKE REPTFILE AND
+//*            AUDITLOG, INSTEAD OF ONE DATASET EVERY NIGHT'S RUN
+//*            APPENDED TO FOREVER.  A NEW GENERATION STARTS EMPTY
+//*            EACH NIGHT SO THE DATASET STOPS GROWING WITHOUT
+//*            BOUND AND A RESTART'S END-OF-FILE SCAN OF CKPTFILE
+//*            ONLY EVER COVERS ONE NIGHT'S CHECKPOINTS.
+//*-------------------------------------------------------------
+//STEP010  EXEC PGM=CONDBTCH
+//STEPLIB  DD   DSN=PROD.CONDITIONS.LOADLIB,DISP=SHR
+//CHARFILE DD   DSN=PROD.DATAENTRY.CHARFILE,DISP=SHR
+//REPTFILE DD   DSN=PROD.CONDITIONS.REPT(+1),DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//AUDITLOG DD   DSN=PROD.CONDITIONS.AUDIT(+1),DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//*-------------------------------------------------------------
+//* CKPTFILE GETS A FRESH GDG GENERATION EACH NIGHT, THE SAME AS
+//* REPTFILE/AUDITLOG, SO IT NEVER GROWS PAST ONE NIGHT'S WORTH
+//* OF CHECKPOINTS.  WITHIN THE GENERATION IT IS STILL APPENDED
+//* TO, NOT REWRITTEN, SO A CHECKPOINT FROM EVERY INTERVAL THIS
+//* RUN WRITES LANDS AFTER THE ONES BEFORE IT; 1200-LOAD-CHECKPOINT
+//* READS TO END OF FILE ON A RESTART AND KEEPS ONLY THE LAST
+//* RECORD IT SEES, SO WHICHEVER CHECKPOINT IS PHYSICALLY LAST IN
+//* TONIGHT'S GENERATION IS ALWAYS THE ONE A RESTART RESUMES FROM.
+//*-------------------------------------------------------------
+//CKPTFILE DD   DSN=PROD.CONDITIONS.CKPT(+1),DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//*-------------------------------------------------------------
+//* CHARRULE IS OPTIONAL.  WHEN PRESENT IT OVERRIDES THE SHOP'S
+//* CHARTYPE 88-LEVELS WITH UP TO 128 SITE/FEED-SPECIFIC RULES,
+//* ONE RECORD PER CHARACTER: COL 1 IS THE CHARACTER (CRR-CHAR),
+//* COL 2 IS ITS CLASS (CRR-CLASS) -- V=VOWEL, C=CONSONANT,
+//* D=DIGIT, S=WHITESPACE/SPECIAL, I=INVALID.  UNCOMMENT AND
+//* POINT AT THE FEED'S RULE DATASET TO USE IT.
+//*CHARRULE DD   DSN=PROD.CONDITIONS.CHARRULE,DISP=SHR
+//SYSIN    DD   *
+NIGHTOPS
+/*
+//SYSOUT   DD   SYSOUT=*
+//*-------------------------------------------------------------
+//* STEP020 ONLY RUNS WHEN STEP010 CAME BACK CLEAN (RC=0).
+//* CONDBTCH RETURNS 4 WHEN REJECTS WERE FOUND IN THE FEED AND
+//* 8 WHEN CHARFILE WAS EMPTY, SO OPERATIONS CAN SEE AT A GLANCE
+//* WHY THE OVERNIGHT REPORT NEEDS A LOOK BEFORE THE FEED IS
+//* RELEASED DOWNSTREAM.
+//*-------------------------------------------------------------
+//STEP020  EXEC PGM=IEFBR14,COND=(0,NE,STEP010)
+//DD1      DD   DSN=PROD.CONDITIONS.REPT(+1),DISP=(OLD,KEEP)
